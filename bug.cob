@@ -1,15 +1,810 @@
-```cobol
-01  WS-DATA-AREA.
-    05 WS-COUNTER PIC 9(5) VALUE 0.
-    05 WS-INPUT-VALUE PIC 9(3).
-    05 WS-TOTAL PIC 9(7).
-
-PROCEDURE DIVISION.
-    PERFORM UNTIL WS-COUNTER > 10
-        ACCEPT WS-INPUT-VALUE
-        ADD WS-INPUT-VALUE TO WS-TOTAL
-        ADD 1 TO WS-COUNTER
-    END-PERFORM
-    DISPLAY "Total: " WS-TOTAL
-    STOP RUN.
-```
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTTOT.
+       AUTHOR. DATA-PROCESSING.
+      *****************************************************************
+      *  ACCTTOT - DAILY TRANSACTION ACCUMULATOR
+      *  READS THE DAILY TRANSACTION EXTRACT AND ACCUMULATES
+      *  WS-TOTAL FOR UNATTENDED OVERNIGHT BATCH EXECUTION.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSFIL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLEX-STATUS.
+
+           SELECT CORRECTION-FILE ASSIGN TO "CORRFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CORR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TR-INPUT-VALUE          PIC S9(3).
+           05  TR-CATEGORY-CODE        PIC X(4).
+           05  FILLER                  PIC X(73).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-RUN-MODE            PIC X(1).
+           05  CTL-EXPECTED-COUNT      PIC 9(7).
+           05  CTL-CHECKPOINT-INTERVAL PIC 9(7).
+           05  CTL-ERROR-TOLERANCE     PIC 9(5).
+           05  CTL-GL-ACCOUNT-CODE     PIC X(4).
+           05  CTL-GL-PERIOD           PIC X(6).
+           05  FILLER                  PIC X(50).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EXC-SEQUENCE             PIC 9(7).
+           05  EXC-INPUT-VALUE          PIC S9(3).
+           05  EXC-CATEGORY-CODE        PIC X(4).
+           05  EXC-REASON               PIC X(30).
+           05  FILLER                   PIC X(36).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-SEQUENCE             PIC 9(7).
+           05  AUD-TIMESTAMP            PIC X(26).
+           05  AUD-INPUT-VALUE          PIC S9(3).
+           05  AUD-CATEGORY-CODE        PIC X(4).
+           05  FILLER                   PIC X(40).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+      *    CKPT-RECORD-TYPE "S" IS THE ONE SUMMARY RECORD WRITTEN PER
+      *    CHECKPOINT; IT IS FOLLOWED BY ONE "C" RECORD PER CATEGORY AND
+      *    ONE "R" RECORD PER EXCEPTION SEQUENCE ALREADY RESOLVED BY A
+      *    CORRECTION RUN, SO A RESTART OR CORRECTION RUN CAN REBUILD
+      *    THE CATEGORY SUBTOTAL AND RESOLVED-SEQUENCE TABLES INSTEAD
+      *    OF STARTING THEM EMPTY. A TRAILING "E" RECORD MARKS A
+      *    CHECKPOINT AS THE END OF A RUN THAT COMPLETED SUCCESSFULLY,
+      *    SO THE NEXT RUN CAN TELL "RESUME AN INTERRUPTED RUN" APART
+      *    FROM "STALE CHECKPOINT FROM A COMPLETED RUN, START FRESH".
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-TYPE         PIC X(1).
+           05  CKPT-SUMMARY-DATA.
+               10  CKPT-COUNTER         PIC 9(7).
+               10  CKPT-ACCEPTED-COUNT  PIC 9(7).
+               10  CKPT-REJECTED-COUNT  PIC 9(7).
+               10  CKPT-TOTAL           PIC S9(15).
+               10  CKPT-TIMESTAMP       PIC X(26).
+               10  FILLER               PIC X(17).
+           05  CKPT-CATEGORY-DATA REDEFINES CKPT-SUMMARY-DATA.
+               10  CKPT-CAT-CODE        PIC X(4).
+               10  CKPT-CAT-TOTAL       PIC S9(15).
+               10  FILLER               PIC X(60).
+           05  CKPT-RESOLVED-DATA REDEFINES CKPT-SUMMARY-DATA.
+               10  CKPT-RESOLVED-SEQUENCE PIC 9(7).
+               10  FILLER               PIC X(72).
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-CODE          PIC X(4).
+           05  GL-PERIOD                PIC X(6).
+           05  GL-AMOUNT                PIC S9(15).
+           05  FILLER                   PIC X(55).
+
+       FD  CORRECTION-FILE
+           RECORDING MODE IS F.
+       01  CORRECTION-RECORD.
+           05  CORR-SEQUENCE            PIC 9(7).
+           05  CORR-INPUT-VALUE         PIC S9(3).
+           05  CORR-CATEGORY-CODE       PIC X(4).
+           05  FILLER                   PIC X(66).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-AREA.
+           05  WS-COUNTER              PIC 9(7) VALUE 0.
+           05  WS-INPUT-VALUE          PIC S9(3).
+           05  WS-CATEGORY-CODE        PIC X(4).
+           05  WS-TOTAL                PIC S9(15) VALUE 0.
+           05  WS-ERROR-FLAG           PIC 9 VALUE 0.
+           05  WS-OVERFLOW-FLAG        PIC 9 VALUE 0.
+           05  WS-FILE-ERROR-FLAG      PIC 9 VALUE 0.
+           05  WS-TOLERANCE-EXCEEDED-FLAG PIC 9 VALUE 0.
+
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-COUNT       PIC 9(3) VALUE 0.
+           05  WS-CAT-ENTRY
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-CATEGORY-COUNT
+                   INDEXED BY WS-CAT-IDX.
+               10  WS-CAT-CODE         PIC X(4).
+               10  WS-CAT-TOTAL        PIC S9(15).
+
+       01  WS-CONTROL-AREA.
+           05  WS-RUN-MODE             PIC X(1) VALUE "N".
+           05  WS-EXPECTED-COUNT       PIC 9(7) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(7) VALUE 0.
+           05  WS-ERROR-TOLERANCE      PIC 9(5) VALUE 0.
+           05  WS-GL-ACCOUNT-CODE      PIC X(4) VALUE SPACES.
+           05  WS-GL-PERIOD            PIC X(6) VALUE SPACES.
+
+       01  WS-FILE-STATUS-AREA.
+           05  WS-TRANS-STATUS         PIC XX VALUE "00".
+           05  WS-CTL-STATUS           PIC XX VALUE "00".
+           05  WS-RPT-STATUS           PIC XX VALUE "00".
+           05  WS-EXCP-STATUS          PIC XX VALUE "00".
+           05  WS-AUDIT-STATUS         PIC XX VALUE "00".
+           05  WS-CKPT-STATUS          PIC XX VALUE "00".
+           05  WS-GLEX-STATUS          PIC XX VALUE "00".
+           05  WS-CORR-STATUS          PIC XX VALUE "00".
+           05  WS-EOF-FLAG             PIC 9 VALUE 0.
+           05  WS-CORR-EOF-FLAG        PIC 9 VALUE 0.
+
+       01  WS-RESTART-AREA.
+           05  WS-RESTART-COUNTER      PIC 9(7) VALUE 0.
+           05  WS-RESTART-ACCEPTED     PIC 9(7) VALUE 0.
+           05  WS-RESTART-REJECTED     PIC 9(7) VALUE 0.
+           05  WS-RESTART-TOTAL        PIC S9(15) VALUE 0.
+           05  WS-RESTART-FOUND        PIC 9 VALUE 0.
+      *    WS-CKPT-RUN-COMPLETE IS SET WHEN THE LAST RECORD IN
+      *    CHECKPOINT-FILE IS AN "E" MARKER, I.E. THE RUN THAT WROTE
+      *    THIS CHECKPOINT RAN TO SUCCESSFUL COMPLETION RATHER THAN
+      *    BEING INTERRUPTED MID-RUN. NORMAL-MODE PROCESSING USES IT TO
+      *    TELL A LEFTOVER CHECKPOINT FROM YESTERDAY'S COMPLETED RUN
+      *    APART FROM A CHECKPOINT LEFT BY A RUN THAT NEVER FINISHED.
+           05  WS-CKPT-RUN-COMPLETE    PIC 9 VALUE 0.
+           05  WS-SKIP-COUNTER         PIC 9(7) VALUE 0.
+
+       01  WS-EXCEPTION-AREA.
+           05  WS-ACCEPTED-COUNT       PIC 9(7) VALUE 0.
+           05  WS-REJECTED-COUNT       PIC 9(7) VALUE 0.
+           05  WS-REJECT-REASON        PIC X(30).
+
+       01  WS-RESOLVED-TABLE.
+      *    EVERY EXCEPTION SEQUENCE ALREADY FOLDED INTO WS-TOTAL BY A
+      *    CORRECTION RUN IS KEPT HERE (AND CHECKPOINTED VIA "R"
+      *    RECORDS) SO A LATER CORRECTION RUN AGAINST A GROWN
+      *    EXCEPTION-FILE NEVER RE-APPLIES ONE OF THESE CORRECTIONS,
+      *    EVEN WHEN AN UNRESOLVED GAP SITS BELOW IT.
+           05  WS-RESOLVED-COUNT       PIC 9(5) VALUE 0.
+           05  WS-RESOLVED-ENTRY
+                   OCCURS 1 TO 500 TIMES DEPENDING ON WS-RESOLVED-COUNT
+                   INDEXED BY WS-RESOLVED-IDX.
+               10  WS-RESOLVED-SEQUENCE PIC 9(7).
+
+       01  WS-CORRECTION-TABLE.
+      *    CORR-FILE IS LOADED IN FULL AND KEYED BY SEQUENCE SO A
+      *    PARTIAL OR REORDERED SET OF CORRECTIONS STILL MATCHES THE
+      *    RIGHT EXCEPTION RECORD INSTEAD OF RELYING ON BOTH FILES
+      *    BEING IN IDENTICAL LOCKSTEP ORDER.
+           05  WS-CORR-COUNT           PIC 9(5) VALUE 0.
+           05  WS-CORR-ENTRY
+                   OCCURS 1 TO 500 TIMES DEPENDING ON WS-CORR-COUNT
+                   INDEXED BY WS-CORR-IDX.
+               10  WS-CORR-TBL-SEQUENCE PIC 9(7).
+               10  WS-CORR-TBL-VALUE    PIC S9(3).
+               10  WS-CORR-TBL-CATEGORY PIC X(4).
+
+       01  WS-RUN-DATE-AREA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YYYY     PIC 9(4).
+               10  WS-CURRENT-MM       PIC 9(2).
+               10  WS-CURRENT-DD       PIC 9(2).
+
+       01  WS-REPORT-LINES.
+           05  WS-HEADER-LINE-1.
+               10  FILLER              PIC X(20)
+                   VALUE "DAILY TOTAL REPORT -".
+               10  FILLER              PIC X(1) VALUE SPACE.
+               10  WS-HDR-RUN-DATE     PIC 9999/99/99.
+           05  WS-HEADER-LINE-2        PIC X(40)
+               VALUE "-----------------------------------".
+           05  WS-BODY-LINE-COUNT.
+               10  FILLER              PIC X(20)
+                   VALUE "RECORDS PROCESSED  :".
+               10  WS-BDY-COUNT        PIC Z,ZZZ,ZZ9.
+           05  WS-BODY-LINE-ACCEPTED.
+               10  FILLER              PIC X(20)
+                   VALUE "RECORDS ACCEPTED   :".
+               10  WS-BDY-ACCEPTED     PIC Z,ZZZ,ZZ9.
+           05  WS-BODY-LINE-REJECTS.
+               10  FILLER              PIC X(20)
+                   VALUE "RECORDS REJECTED   :".
+               10  WS-BDY-REJECTS      PIC Z,ZZZ,ZZ9.
+           05  WS-CATEGORY-HDR-LINE    PIC X(40)
+               VALUE "CATEGORY SUBTOTALS:".
+           05  WS-CATEGORY-LINE.
+               10  FILLER              PIC X(12) VALUE "  CATEGORY: ".
+               10  WS-CAT-LINE-CODE    PIC X(4).
+               10  FILLER              PIC X(8) VALUE " TOTAL: ".
+               10  WS-CAT-LINE-TOTAL   PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9-.
+           05  WS-BODY-LINE-TOTAL.
+               10  FILLER              PIC X(20)
+                   VALUE "GRAND TOTAL        :".
+               10  WS-BDY-TOTAL        PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9-.
+           05  WS-FOOTER-LINE          PIC X(40)
+               VALUE "*** END OF REPORT ***".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1100-READ-CONTROL-RECORD
+           IF WS-RUN-MODE = "C"
+               PERFORM 5000-CORRECTION-RUN
+           ELSE
+               PERFORM 1000-INITIALIZE
+               PERFORM 2000-PROCESS-TRANSACTIONS
+                   UNTIL WS-EOF-FLAG = 1 OR WS-ERROR-FLAG = 1
+                   OR (WS-EXPECTED-COUNT > 0 AND
+                       WS-COUNTER >= WS-EXPECTED-COUNT)
+           END-IF
+      *    A REPORT OR GL EXTRACT BUILT FROM AN INCOMPLETE OR FAILED
+      *    RUN (FILE ERROR, OVERFLOW, TOLERANCE EXCEEDED) WOULD LOOK
+      *    LIKE A GENUINE, TRUSTWORTHY WS-TOTAL TO A DOWNSTREAM READER
+      *    WITH NO WAY TO TELL THE DIFFERENCE - SKIP BOTH WHEN THE RUN
+      *    DID NOT COMPLETE CLEANLY.
+           IF WS-ERROR-FLAG = 0
+               PERFORM 8000-PRODUCE-REPORT
+           ELSE
+               DISPLAY "REPORT AND GL EXTRACT SKIPPED - RUN DID NOT "
+                   "COMPLETE SUCCESSFULLY"
+           END-IF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1200-LOAD-CHECKPOINT
+           OPEN INPUT TRANSACTION-FILE
+      *    A CHECKPOINT LEFT BY A RUN THAT COMPLETED SUCCESSFULLY
+      *    (WS-CKPT-RUN-COMPLETE = 1) IS A LEFTOVER FROM A PRIOR DAY,
+      *    NOT AN INTERRUPTED RUN TO RESUME - TREAT IT AS IF NO
+      *    CHECKPOINT WAS FOUND AT ALL SO TODAY'S TRANSACTION-FILE IS
+      *    PROCESSED FROM THE START INSTEAD OF BEING SKIPPED.
+           IF WS-RESTART-FOUND = 1 AND WS-CKPT-RUN-COMPLETE = 1
+               MOVE 0 TO WS-RESTART-FOUND
+               MOVE 0 TO WS-CATEGORY-COUNT
+               MOVE 0 TO WS-RESOLVED-COUNT
+           END-IF
+           IF WS-RESTART-FOUND = 1
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EXCEPTION-FILE: " WS-EXCP-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDIT-FILE: " WS-AUDIT-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           END-IF
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT-FILE: " WS-CKPT-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           END-IF
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TRANSACTION-FILE: "
+                   WS-TRANS-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+               SET WS-EOF-FLAG TO 1
+           ELSE
+               IF WS-RESTART-FOUND = 1
+                   MOVE WS-RESTART-COUNTER TO WS-COUNTER
+                   MOVE WS-RESTART-ACCEPTED TO WS-ACCEPTED-COUNT
+                   MOVE WS-RESTART-REJECTED TO WS-REJECTED-COUNT
+                   MOVE WS-RESTART-TOTAL TO WS-TOTAL
+                   PERFORM 1300-SKIP-PROCESSED-RECORDS
+                   DISPLAY "RESUMING FROM CHECKPOINT AT RECORD "
+                       WS-COUNTER
+               END-IF
+               IF WS-EOF-FLAG = 0
+                   PERFORM 2100-READ-TRANSACTION
+               END-IF
+           END-IF.
+
+       1100-READ-CONTROL-RECORD.
+      *    THE CONTROL/PARAMETER CARD IS OPTIONAL. WHEN IT IS ABSENT
+      *    OR EMPTY THE RUN PROCESSES THE ENTIRE TRANSACTION FILE
+      *    TO END-OF-FILE.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "N" TO WS-RUN-MODE
+                       MOVE 0 TO WS-EXPECTED-COUNT
+                       MOVE 0 TO WS-CHECKPOINT-INTERVAL
+                       MOVE 0 TO WS-ERROR-TOLERANCE
+                   NOT AT END
+                       MOVE CTL-RUN-MODE TO WS-RUN-MODE
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-CHECKPOINT-INTERVAL
+                           TO WS-CHECKPOINT-INTERVAL
+                       MOVE CTL-ERROR-TOLERANCE TO WS-ERROR-TOLERANCE
+                       MOVE CTL-GL-ACCOUNT-CODE TO WS-GL-ACCOUNT-CODE
+                       MOVE CTL-GL-PERIOD TO WS-GL-PERIOD
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               IF WS-CTL-STATUS = "35"
+                   MOVE "N" TO WS-RUN-MODE
+                   MOVE 0 TO WS-EXPECTED-COUNT
+                   MOVE 0 TO WS-CHECKPOINT-INTERVAL
+                   MOVE 0 TO WS-ERROR-TOLERANCE
+               ELSE
+                   DISPLAY "ERROR OPENING CONTROL-FILE: " WS-CTL-STATUS
+                   SET WS-FILE-ERROR-FLAG TO 1
+                   SET WS-ERROR-FLAG TO 1
+                   MOVE "N" TO WS-RUN-MODE
+                   MOVE 0 TO WS-EXPECTED-COUNT
+                   MOVE 0 TO WS-CHECKPOINT-INTERVAL
+                   MOVE 0 TO WS-ERROR-TOLERANCE
+               END-IF
+           END-IF.
+
+       1200-LOAD-CHECKPOINT.
+      *    IF A CHECKPOINT FILE FROM A PRIOR RUN EXISTS, RESTORE THE
+      *    LAST CHECKPOINTED COUNTERS SO A RESTARTED RUN DOES NOT
+      *    REPROCESS RECORDS ALREADY REFLECTED IN WS-TOTAL. EACH
+      *    CHECKPOINT IS ONE "S" SUMMARY RECORD FOLLOWED BY ONE "C"
+      *    RECORD PER CATEGORY AND ONE "R" RECORD PER RESOLVED
+      *    EXCEPTION SEQUENCE, SO THE LAST "S" READ AND THE "C"/"R"
+      *    RECORDS THAT FOLLOW IT REBUILD WS-CATEGORY-TABLE AND
+      *    WS-RESOLVED-TABLE AS WELL AS THE SUMMARY COUNTERS. A
+      *    TRAILING "E" MARKS THAT CHECKPOINT AS BELONGING TO A RUN
+      *    THAT COMPLETED SUCCESSFULLY RATHER THAN ONE STILL IN
+      *    PROGRESS.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "10" TO WS-CKPT-STATUS
+                       NOT AT END
+                           EVALUATE CKPT-RECORD-TYPE
+                               WHEN "S"
+                                   MOVE CKPT-COUNTER
+                                       TO WS-RESTART-COUNTER
+                                   MOVE CKPT-ACCEPTED-COUNT
+                                       TO WS-RESTART-ACCEPTED
+                                   MOVE CKPT-REJECTED-COUNT
+                                       TO WS-RESTART-REJECTED
+                                   MOVE CKPT-TOTAL TO WS-RESTART-TOTAL
+                                   MOVE 1 TO WS-RESTART-FOUND
+                                   MOVE 0 TO WS-CKPT-RUN-COMPLETE
+                                   MOVE 0 TO WS-CATEGORY-COUNT
+                                   MOVE 0 TO WS-RESOLVED-COUNT
+                               WHEN "C"
+                                   PERFORM 1210-RESTORE-CATEGORY-ENTRY
+                               WHEN "R"
+                                   PERFORM 1220-RESTORE-RESOLVED-ENTRY
+                               WHEN "E"
+                                   MOVE 1 TO WS-CKPT-RUN-COMPLETE
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1210-RESTORE-CATEGORY-ENTRY.
+           IF WS-CATEGORY-COUNT < 50
+               ADD 1 TO WS-CATEGORY-COUNT
+               MOVE CKPT-CAT-CODE TO WS-CAT-CODE (WS-CATEGORY-COUNT)
+               MOVE CKPT-CAT-TOTAL TO WS-CAT-TOTAL (WS-CATEGORY-COUNT)
+           END-IF.
+
+       1220-RESTORE-RESOLVED-ENTRY.
+           IF WS-RESOLVED-COUNT < 500
+               ADD 1 TO WS-RESOLVED-COUNT
+               MOVE CKPT-RESOLVED-SEQUENCE
+                   TO WS-RESOLVED-SEQUENCE (WS-RESOLVED-COUNT)
+           END-IF.
+
+       1300-SKIP-PROCESSED-RECORDS.
+           PERFORM VARYING WS-SKIP-COUNTER FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNTER > WS-RESTART-COUNTER
+                   OR WS-EOF-FLAG = 1
+               READ TRANSACTION-FILE
+                   AT END
+                       SET WS-EOF-FLAG TO 1
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-TRANSACTIONS.
+           ADD 1 TO WS-COUNTER
+           MOVE TR-INPUT-VALUE TO WS-INPUT-VALUE
+           MOVE TR-CATEGORY-CODE TO WS-CATEGORY-CODE
+           IF WS-INPUT-VALUE < 0
+               MOVE "NEGATIVE VALUE" TO WS-REJECT-REASON
+               PERFORM 2200-WRITE-EXCEPTION
+           ELSE
+               PERFORM 2300-ACCUMULATE-TOTAL
+           END-IF
+           IF WS-CHECKPOINT-INTERVAL > 0
+               AND FUNCTION MOD(WS-COUNTER, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2600-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-EOF-FLAG TO 1
+           END-READ.
+
+       2200-WRITE-EXCEPTION.
+           ADD 1 TO WS-REJECTED-COUNT
+           MOVE WS-COUNTER TO EXC-SEQUENCE
+           MOVE WS-INPUT-VALUE TO EXC-INPUT-VALUE
+           MOVE WS-CATEGORY-CODE TO EXC-CATEGORY-CODE
+           MOVE WS-REJECT-REASON TO EXC-REASON
+           WRITE EXCEPTION-RECORD
+           DISPLAY "Rejected record " WS-COUNTER ": " WS-REJECT-REASON
+           IF WS-ERROR-TOLERANCE > 0
+               AND WS-REJECTED-COUNT >= WS-ERROR-TOLERANCE
+               SET WS-TOLERANCE-EXCEEDED-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+               DISPLAY "ERROR TOLERANCE OF " WS-ERROR-TOLERANCE
+                   " EXCEEDED - RUN ABORTING"
+           END-IF.
+
+       2300-ACCUMULATE-TOTAL.
+           ADD WS-INPUT-VALUE TO WS-TOTAL
+               ON SIZE ERROR
+                   SET WS-OVERFLOW-FLAG TO 1
+                   SET WS-ERROR-FLAG TO 1
+                   DISPLAY "FATAL: WS-TOTAL OVERFLOW AT RECORD "
+                       WS-COUNTER
+           END-ADD
+           IF WS-OVERFLOW-FLAG = 0
+               ADD 1 TO WS-ACCEPTED-COUNT
+               PERFORM 2400-UPDATE-CATEGORY-SUBTOTAL
+               PERFORM 2500-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2500-WRITE-AUDIT-RECORD.
+           MOVE WS-COUNTER TO AUD-SEQUENCE
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-INPUT-VALUE TO AUD-INPUT-VALUE
+           MOVE WS-CATEGORY-CODE TO AUD-CATEGORY-CODE
+           WRITE AUDIT-RECORD.
+
+       2600-WRITE-CHECKPOINT.
+      *    WRITES ONE SUMMARY RECORD FOLLOWED BY ONE RECORD PER
+      *    CATEGORY AND ONE RECORD PER RESOLVED EXCEPTION SEQUENCE SO
+      *    A RESTART OR CORRECTION RUN CAN REBUILD THE CATEGORY
+      *    SUBTOTAL AND RESOLVED-SEQUENCE TABLES, NOT JUST THE GRAND
+      *    TOTAL.
+           INITIALIZE CHECKPOINT-RECORD
+           MOVE "S" TO CKPT-RECORD-TYPE
+           MOVE WS-COUNTER TO CKPT-COUNTER
+           MOVE WS-ACCEPTED-COUNT TO CKPT-ACCEPTED-COUNT
+           MOVE WS-REJECTED-COUNT TO CKPT-REJECTED-COUNT
+           MOVE WS-TOTAL TO CKPT-TOTAL
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+           PERFORM 2610-WRITE-CATEGORY-CHECKPOINTS
+           PERFORM 2620-WRITE-RESOLVED-CHECKPOINTS.
+
+       2610-WRITE-CATEGORY-CHECKPOINTS.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+               INITIALIZE CHECKPOINT-RECORD
+               MOVE "C" TO CKPT-RECORD-TYPE
+               MOVE WS-CAT-CODE (WS-CAT-IDX) TO CKPT-CAT-CODE
+               MOVE WS-CAT-TOTAL (WS-CAT-IDX) TO CKPT-CAT-TOTAL
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+
+       2620-WRITE-RESOLVED-CHECKPOINTS.
+           PERFORM VARYING WS-RESOLVED-IDX FROM 1 BY 1
+                   UNTIL WS-RESOLVED-IDX > WS-RESOLVED-COUNT
+               INITIALIZE CHECKPOINT-RECORD
+               MOVE "R" TO CKPT-RECORD-TYPE
+               MOVE WS-RESOLVED-SEQUENCE (WS-RESOLVED-IDX)
+                   TO CKPT-RESOLVED-SEQUENCE
+               WRITE CHECKPOINT-RECORD
+           END-PERFORM.
+
+       2650-WRITE-COMPLETION-MARKER.
+      *    MARKS THE CHECKPOINT FILE AS BELONGING TO A RUN THAT
+      *    COMPLETED SUCCESSFULLY SO A LATER RUN AGAINST A NEW DAY'S
+      *    TRANSACTION-FILE DOES NOT MISTAKE THIS CHECKPOINT FOR AN
+      *    INTERRUPTED RUN AND SKIP THE NEW DAY'S RECORDS AS ALREADY
+      *    PROCESSED.
+           INITIALIZE CHECKPOINT-RECORD
+           MOVE "E" TO CKPT-RECORD-TYPE
+           WRITE CHECKPOINT-RECORD.
+
+       2400-UPDATE-CATEGORY-SUBTOTAL.
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CAT-ENTRY
+               AT END
+                   PERFORM 2410-ADD-CATEGORY-ENTRY
+               WHEN WS-CAT-CODE (WS-CAT-IDX) = WS-CATEGORY-CODE
+                   ADD WS-INPUT-VALUE TO WS-CAT-TOTAL (WS-CAT-IDX)
+                       ON SIZE ERROR
+                           DISPLAY "FATAL: CATEGORY TOTAL OVERFLOW "
+                               WS-CATEGORY-CODE
+                           SET WS-OVERFLOW-FLAG TO 1
+                           SET WS-ERROR-FLAG TO 1
+                   END-ADD
+           END-SEARCH.
+
+       2410-ADD-CATEGORY-ENTRY.
+           IF WS-CATEGORY-COUNT < 50
+               ADD 1 TO WS-CATEGORY-COUNT
+               MOVE WS-CATEGORY-CODE TO WS-CAT-CODE (WS-CATEGORY-COUNT)
+               MOVE WS-INPUT-VALUE TO WS-CAT-TOTAL (WS-CATEGORY-COUNT)
+           ELSE
+               DISPLAY "WARNING: CATEGORY TABLE FULL, CODE "
+                   WS-CATEGORY-CODE " NOT TRACKED SEPARATELY"
+           END-IF.
+
+       5000-CORRECTION-RUN.
+      *    CORRECTION MODE (WS-RUN-MODE = "C") REPLAYS THE PRIOR RUN'S
+      *    EXCEPTION FILE AGAINST A FILE OF CORRECTED VALUES SO THE
+      *    HANDFUL OF REJECTED RECORDS CAN BE FIXED AND FOLDED BACK
+      *    INTO THE SAME RUN'S WS-TOTAL WITHOUT REPROCESSING THE WHOLE
+      *    ORIGINAL TRANSACTION FILE.
+           PERFORM 1200-LOAD-CHECKPOINT
+           IF WS-RESTART-FOUND = 1
+               MOVE WS-RESTART-COUNTER TO WS-COUNTER
+               MOVE WS-RESTART-ACCEPTED TO WS-ACCEPTED-COUNT
+               MOVE WS-RESTART-REJECTED TO WS-REJECTED-COUNT
+               MOVE WS-RESTART-TOTAL TO WS-TOTAL
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               DISPLAY "WARNING: NO PRIOR CHECKPOINT FOUND - "
+                   "CORRECTION RUN STARTS FROM ZERO TOTALS"
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AUDIT-FILE: " WS-AUDIT-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           END-IF
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT-FILE: " WS-CKPT-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           END-IF
+           OPEN INPUT EXCEPTION-FILE
+           OPEN INPUT CORRECTION-FILE
+           IF WS-EXCP-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EXCEPTION-FILE: " WS-EXCP-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           ELSE
+               IF WS-CORR-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING CORRECTION-FILE: "
+                       WS-CORR-STATUS
+                   SET WS-FILE-ERROR-FLAG TO 1
+                   SET WS-ERROR-FLAG TO 1
+               ELSE
+                   IF WS-ERROR-FLAG = 0
+                       PERFORM 5050-LOAD-CORRECTIONS
+                       PERFORM 5100-REPROCESS-EXCEPTIONS
+                           UNTIL WS-EOF-FLAG = 1
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE EXCEPTION-FILE
+           CLOSE CORRECTION-FILE.
+
+       5050-LOAD-CORRECTIONS.
+      *    THE ENTIRE CORRECTION FILE IS LOADED INTO A TABLE KEYED BY
+      *    CORR-SEQUENCE BEFORE ANY EXCEPTION IS REPROCESSED, SO
+      *    CORRECTIONS CAN BE LOOKED UP BY SEQUENCE INSTEAD OF
+      *    REQUIRING THE TWO FILES TO BE IN IDENTICAL LOCKSTEP ORDER.
+           PERFORM UNTIL WS-CORR-EOF-FLAG = 1
+               READ CORRECTION-FILE
+                   AT END
+                       SET WS-CORR-EOF-FLAG TO 1
+                   NOT AT END
+                       IF WS-CORR-COUNT < 500
+                           ADD 1 TO WS-CORR-COUNT
+                           MOVE CORR-SEQUENCE
+                               TO WS-CORR-TBL-SEQUENCE (WS-CORR-COUNT)
+                           MOVE CORR-INPUT-VALUE
+                               TO WS-CORR-TBL-VALUE (WS-CORR-COUNT)
+                           MOVE CORR-CATEGORY-CODE
+                               TO WS-CORR-TBL-CATEGORY (WS-CORR-COUNT)
+                       ELSE
+                           DISPLAY "WARNING: CORRECTION TABLE FULL - "
+                               "SEQUENCE " CORR-SEQUENCE " SKIPPED"
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       5100-REPROCESS-EXCEPTIONS.
+      *    AN EXCEPTION SEQUENCE ALREADY IN WS-RESOLVED-TABLE WAS
+      *    FOLDED INTO WS-TOTAL BY AN EARLIER CORRECTION RUN - SKIP IT
+      *    SO RUNNING CORRECTION MODE AGAIN AGAINST A GROWN
+      *    EXCEPTION-FILE NEVER RE-APPLIES THE SAME CORRECTION TWICE,
+      *    EVEN WHEN AN UNRESOLVED GAP SITS BELOW IT.
+           READ EXCEPTION-FILE
+               AT END
+                   SET WS-EOF-FLAG TO 1
+               NOT AT END
+                   SET WS-RESOLVED-IDX TO 1
+                   SEARCH WS-RESOLVED-ENTRY
+                       AT END
+                           PERFORM 5200-APPLY-CORRECTION
+                       WHEN WS-RESOLVED-SEQUENCE (WS-RESOLVED-IDX)
+                               = EXC-SEQUENCE
+                           CONTINUE
+                   END-SEARCH
+           END-READ.
+
+       5200-APPLY-CORRECTION.
+           SET WS-CORR-IDX TO 1
+           SEARCH WS-CORR-ENTRY
+               AT END
+                   DISPLAY "NO CORRECTION SUPPLIED FOR SEQUENCE "
+                       EXC-SEQUENCE " - LEFT UNRESOLVED"
+               WHEN WS-CORR-TBL-SEQUENCE (WS-CORR-IDX) = EXC-SEQUENCE
+                   MOVE WS-CORR-TBL-VALUE (WS-CORR-IDX)
+                       TO WS-INPUT-VALUE
+                   MOVE WS-CORR-TBL-CATEGORY (WS-CORR-IDX)
+                       TO WS-CATEGORY-CODE
+                   IF WS-INPUT-VALUE < 0
+                       DISPLAY "CORRECTION FOR SEQUENCE " EXC-SEQUENCE
+                           " IS STILL INVALID - SKIPPED"
+                   ELSE
+                       PERFORM 5300-ACCUMULATE-CORRECTION
+                   END-IF
+           END-SEARCH.
+
+       5300-ACCUMULATE-CORRECTION.
+           ADD WS-INPUT-VALUE TO WS-TOTAL
+               ON SIZE ERROR
+                   SET WS-OVERFLOW-FLAG TO 1
+                   SET WS-ERROR-FLAG TO 1
+                   DISPLAY "FATAL: WS-TOTAL OVERFLOW DURING "
+                       "CORRECTION AT SEQUENCE " EXC-SEQUENCE
+           END-ADD
+           IF WS-OVERFLOW-FLAG = 0
+               SUBTRACT 1 FROM WS-REJECTED-COUNT
+               ADD 1 TO WS-ACCEPTED-COUNT
+               PERFORM 2400-UPDATE-CATEGORY-SUBTOTAL
+               MOVE EXC-SEQUENCE TO AUD-SEQUENCE
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+               MOVE WS-INPUT-VALUE TO AUD-INPUT-VALUE
+               MOVE WS-CATEGORY-CODE TO AUD-CATEGORY-CODE
+               WRITE AUDIT-RECORD
+               PERFORM 5310-ADD-RESOLVED-ENTRY
+               DISPLAY "Corrected record " EXC-SEQUENCE
+                   " reprocessed into WS-TOTAL."
+           END-IF.
+
+       5310-ADD-RESOLVED-ENTRY.
+           IF WS-RESOLVED-COUNT < 500
+               ADD 1 TO WS-RESOLVED-COUNT
+               MOVE EXC-SEQUENCE
+                   TO WS-RESOLVED-SEQUENCE (WS-RESOLVED-COUNT)
+           ELSE
+               DISPLAY "WARNING: RESOLVED-SEQUENCE TABLE FULL - "
+                   "SEQUENCE " EXC-SEQUENCE
+                   " NOT PERSISTED FOR IDEMPOTENCY"
+           END-IF.
+
+       8000-PRODUCE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REPORT-FILE: " WS-RPT-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+               MOVE WS-CURRENT-DATE TO WS-HDR-RUN-DATE
+               WRITE REPORT-LINE FROM WS-HEADER-LINE-1
+               WRITE REPORT-LINE FROM WS-HEADER-LINE-2
+               MOVE WS-COUNTER TO WS-BDY-COUNT
+               WRITE REPORT-LINE FROM WS-BODY-LINE-COUNT
+               MOVE WS-ACCEPTED-COUNT TO WS-BDY-ACCEPTED
+               WRITE REPORT-LINE FROM WS-BODY-LINE-ACCEPTED
+               MOVE WS-REJECTED-COUNT TO WS-BDY-REJECTS
+               WRITE REPORT-LINE FROM WS-BODY-LINE-REJECTS
+               WRITE REPORT-LINE FROM WS-CATEGORY-HDR-LINE
+               PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                       UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+                   MOVE WS-CAT-CODE (WS-CAT-IDX) TO WS-CAT-LINE-CODE
+                   MOVE WS-CAT-TOTAL (WS-CAT-IDX) TO WS-CAT-LINE-TOTAL
+                   WRITE REPORT-LINE FROM WS-CATEGORY-LINE
+               END-PERFORM
+               MOVE WS-TOTAL TO WS-BDY-TOTAL
+               WRITE REPORT-LINE FROM WS-BODY-LINE-TOTAL
+               WRITE REPORT-LINE FROM WS-FOOTER-LINE
+               CLOSE REPORT-FILE
+           END-IF
+           IF WS-ERROR-FLAG = 0
+               PERFORM 8100-WRITE-GL-EXTRACT
+           END-IF.
+
+       8100-WRITE-GL-EXTRACT.
+      *    POSTS THE VALIDATED WS-TOTAL TO THE GENERAL LEDGER
+      *    INTERFACE FILE SO IT NO LONGER HAS TO BE HAND-KEYED.
+           OPEN OUTPUT GL-EXTRACT-FILE
+           IF WS-GLEX-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING GL-EXTRACT-FILE: " WS-GLEX-STATUS
+               SET WS-FILE-ERROR-FLAG TO 1
+               SET WS-ERROR-FLAG TO 1
+           ELSE
+               MOVE WS-GL-ACCOUNT-CODE TO GL-ACCOUNT-CODE
+               MOVE WS-GL-PERIOD TO GL-PERIOD
+               MOVE WS-TOTAL TO GL-AMOUNT
+               WRITE GL-EXTRACT-RECORD
+               CLOSE GL-EXTRACT-FILE
+           END-IF.
+
+       9000-TERMINATE.
+      *    ONLY WRITE TO CHECKPOINT-FILE IF IT ACTUALLY OPENED - ON A
+      *    RUNTIME THAT ABENDS ON A WRITE TO AN UNOPENED FILE, WRITING
+      *    HERE UNCONDITIONALLY WOULD CRASH THE JOB INSIDE ITS OWN
+      *    TERMINATION PARAGRAPH INSTEAD OF EXITING CLEANLY WITH THE
+      *    ERROR ALREADY DISPLAYED WHEN THE OPEN FAILED. THE
+      *    COMPLETION MARKER IS ONLY WRITTEN WHEN THE RUN FINISHED
+      *    WITHOUT ERROR, SO A FAILED OR PARTIAL RUN REMAINS RESUMABLE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM 2600-WRITE-CHECKPOINT
+               IF WS-ERROR-FLAG = 0
+                   PERFORM 2650-WRITE-COMPLETION-MARKER
+               END-IF
+           END-IF
+           IF WS-OVERFLOW-FLAG = 1
+               DISPLAY "Program terminated due to WS-TOTAL overflow."
+           ELSE
+               IF WS-FILE-ERROR-FLAG = 1
+                   DISPLAY "Program terminated due to a file error. "
+                       "See prior messages for detail."
+               ELSE
+                   IF WS-TOLERANCE-EXCEEDED-FLAG = 1
+                       DISPLAY "Program terminated: error tolerance "
+                           "exceeded."
+                   ELSE
+                       DISPLAY "Total: " WS-TOTAL
+                   END-IF
+               END-IF
+           END-IF
+           DISPLAY "Records accepted: " WS-ACCEPTED-COUNT
+           DISPLAY "Records rejected: " WS-REJECTED-COUNT
+           IF WS-RUN-MODE NOT = "C"
+               CLOSE TRANSACTION-FILE
+               CLOSE EXCEPTION-FILE
+           END-IF
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE.
